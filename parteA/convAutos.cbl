@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       program-id. "CONV_AUTOS".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT AUTOS-LEGACY ASSIGN TO
+           "input/autos_legacy.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUTOS-LEGACY-STATUS.
+
+           SELECT AUTOS ASSIGN TO
+           "input/autos.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS AUT-PATENTE
+           FILE STATUS IS AUTOS-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+        FD    AUTOS-LEGACY
+            LABEL RECORD STANDARD.
+        01    REG-AUTOS-LEGACY.
+               03  AUT-LEG-PATENTE   PIC X(6).
+               03  AUT-LEG-DESC      PIC X(30).
+               03  AUT-LEG-MARCA     PIC X(20).
+               03  AUT-LEG-COLOR     PIC X(10).
+               03  AUT-LEG-TAMANO    PIC X.
+               03  AUT-LEG-IMPORTE   PIC 9(4)V99.
+
+        FD    AUTOS
+            LABEL RECORD STANDARD.
+        01    REG-AUTOS.
+               03  AUT-PATENTE   PIC X(6).
+               03  AUT-DESC      PIC X(30).
+               03  AUT-MARCA     PIC X(20).
+               03  AUT-COLOR     PIC X(10).
+               03  AUT-TAMANO    PIC X.
+               03  AUT-IMPORTE   PIC 9(4)V99.
+
+       WORKING-STORAGE SECTION.
+
+       77 AUTOS-LEGACY-STATUS PIC X(2).
+       77 AUTOS-STATUS PIC X(2).
+       77 CNT-CONVERTIDOS PIC 9(6) VALUE 0.
+       77 CNT-RECHAZADOS-CONV PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM INICIALIZAR.
+           PERFORM LEER-LEGACY.
+           PERFORM CONVERTIR-REGISTRO UNTIL
+               AUTOS-LEGACY-STATUS IS EQUAL TO 10.
+           PERFORM IMPRIMIR-RESUMEN.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       INICIALIZAR.
+           OPEN INPUT AUTOS-LEGACY.
+           IF AUTOS-LEGACY-STATUS IS NOT EQUAL TO 00
+               DISPLAY "ERROR ABRIR AUTOS-LEGACY FS: "
+                   AUTOS-LEGACY-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT AUTOS.
+           IF AUTOS-STATUS IS NOT EQUAL TO 00
+               DISPLAY "ERROR ABRIR AUTOS FS: " AUTOS-STATUS
+               STOP RUN
+           END-IF.
+
+       LEER-LEGACY.
+           READ AUTOS-LEGACY RECORD.
+           IF AUTOS-LEGACY-STATUS IS NOT EQUAL TO 00 AND 10
+               DISPLAY "ERROR LEER AUTOS-LEGACY FS: "
+                   AUTOS-LEGACY-STATUS
+           END-IF.
+
+       CONVERTIR-REGISTRO.
+           MOVE AUT-LEG-PATENTE TO AUT-PATENTE.
+           MOVE AUT-LEG-DESC TO AUT-DESC.
+           MOVE AUT-LEG-MARCA TO AUT-MARCA.
+           MOVE AUT-LEG-COLOR TO AUT-COLOR.
+           MOVE AUT-LEG-TAMANO TO AUT-TAMANO.
+           MOVE AUT-LEG-IMPORTE TO AUT-IMPORTE.
+           WRITE REG-AUTOS.
+           IF AUTOS-STATUS IS EQUAL TO 00
+               ADD 1 TO CNT-CONVERTIDOS
+           ELSE
+               ADD 1 TO CNT-RECHAZADOS-CONV
+               DISPLAY "REGISTRO RECHAZADO AL CONVERTIR, PATENTE: "
+                   AUT-LEG-PATENTE " FS: " AUTOS-STATUS
+           END-IF.
+           PERFORM LEER-LEGACY.
+
+       IMPRIMIR-RESUMEN.
+           DISPLAY "Autos convertidos: " CNT-CONVERTIDOS.
+           DISPLAY "Autos rechazados: " CNT-RECHAZADOS-CONV.
+
+       CERRAR-ARCHIVOS.
+           CLOSE AUTOS-LEGACY.
+           CLOSE AUTOS.
