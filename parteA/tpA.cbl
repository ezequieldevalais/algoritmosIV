@@ -28,11 +28,23 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS SOLICITUDES3-STATUS.
 
+           SELECT SOLICITUDES4 ASSIGN TO
+           "input/solicitudes4.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SOLICITUDES4-STATUS.
+
            SELECT AUTOS ASSIGN TO
            "input/autos.dat"
-           ORGANIZATION IS LINE SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS AUT-PATENTE
            FILE STATUS IS AUTOS-STATUS.
 
+           SELECT AUTOS-DESBORDE ASSIGN TO
+           "output/autosSinLugar.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUTOS-DESBORDE-STATUS.
+
            SELECT RECHAZADOS ASSIGN TO
            "output/rechazados.txt"
            ORGANIZATION IS LINE SEQUENTIAL
@@ -48,6 +60,41 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS LIST-APROBADOS-STATUS.
 
+           SELECT LIST-RECHAZADOS ASSIGN TO
+           "output/listaRechazados.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LIST-RECHAZADOS-STATUS.
+
+           SELECT RECH-ALQUILERES ASSIGN TO
+           "output/rechAlquileres.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RECH-ALQUILERES-STATUS.
+
+           SELECT RECH-SOLICITUDES1 ASSIGN TO
+           "output/rechSolicitudes1.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RECH-SOLICITUDES1-STATUS.
+
+           SELECT RECH-SOLICITUDES2 ASSIGN TO
+           "output/rechSolicitudes2.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RECH-SOLICITUDES2-STATUS.
+
+           SELECT RECH-SOLICITUDES3 ASSIGN TO
+           "output/rechSolicitudes3.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RECH-SOLICITUDES3-STATUS.
+
+           SELECT RECH-SOLICITUDES4 ASSIGN TO
+           "output/rechSolicitudes4.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RECH-SOLICITUDES4-STATUS.
+
+           SELECT CHECKPOINT ASSIGN TO
+           "output/checkpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHECKPOINT-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -99,6 +146,14 @@
                03  SOL3-TIPODOC   PIC X.
                03  SOL3-NRODOC    PIC X(20).
 
+        FD    SOLICITUDES4  LABEL RECORD STANDARD.
+        01    REG-SOLICITUDES4.
+               03 CLAVE-SOL4.
+                   05  SOL4-PATENTE   PIC X(6).
+                   05  SOL4-FECHA     PIC 9(8).
+               03  SOL4-TIPODOC   PIC X.
+               03  SOL4-NRODOC    PIC X(20).
+
         FD    AUTOS
             LABEL RECORD STANDARD.
         01    REG-AUTOS.
@@ -109,6 +164,10 @@
                03  AUT-TAMANO    PIC X.
                03  AUT-IMPORTE   PIC 9(4)V99.
 
+        FD    AUTOS-DESBORDE
+            LABEL RECORD OMITTED.
+        01    REG-AUTOS-DESBORDE PIC X(80).
+
         FD    RECHAZADOS
             LABEL RECORD STANDARD.
         01    REG-RECHAZADOS.
@@ -118,17 +177,97 @@
                03  RECH-TIPODOC   PIC X.
                03  RECH-NRODOC        PIC X(20).
                03  RECH-MOTIVO        PIC 9.
-               03  RECH-AGENCIA       PIC 9.
+               03  RECH-AGENCIA       PIC 99.
+
+        FD    RECH-ALQUILERES
+            LABEL RECORD STANDARD.
+        01    REG-RECH-ALQUILERES.
+               03  RECH-AG-PATENTE    PIC X(6).
+               03  RECH-AG-FECHA      PIC 9(8).
+               03  RECH-AG-TIPODOC    PIC X.
+               03  RECH-AG-NRODOC     PIC X(20).
+               03  RECH-AG-MOTIVO     PIC 9.
+               03  RECH-AG-AGENCIA    PIC 99.
+
+        FD    RECH-SOLICITUDES1
+            LABEL RECORD STANDARD.
+        01    REG-RECH-SOLICITUDES1.
+               03  RECH-S1-PATENTE    PIC X(6).
+               03  RECH-S1-FECHA      PIC 9(8).
+               03  RECH-S1-TIPODOC    PIC X.
+               03  RECH-S1-NRODOC     PIC X(20).
+               03  RECH-S1-MOTIVO     PIC 9.
+               03  RECH-S1-AGENCIA    PIC 99.
+
+        FD    RECH-SOLICITUDES2
+            LABEL RECORD STANDARD.
+        01    REG-RECH-SOLICITUDES2.
+               03  RECH-S2-PATENTE    PIC X(6).
+               03  RECH-S2-FECHA      PIC 9(8).
+               03  RECH-S2-TIPODOC    PIC X.
+               03  RECH-S2-NRODOC     PIC X(20).
+               03  RECH-S2-MOTIVO     PIC 9.
+               03  RECH-S2-AGENCIA    PIC 99.
+
+        FD    RECH-SOLICITUDES3
+            LABEL RECORD STANDARD.
+        01    REG-RECH-SOLICITUDES3.
+               03  RECH-S3-PATENTE    PIC X(6).
+               03  RECH-S3-FECHA      PIC 9(8).
+               03  RECH-S3-TIPODOC    PIC X.
+               03  RECH-S3-NRODOC     PIC X(20).
+               03  RECH-S3-MOTIVO     PIC 9.
+               03  RECH-S3-AGENCIA    PIC 99.
+
+        FD    RECH-SOLICITUDES4
+            LABEL RECORD STANDARD.
+        01    REG-RECH-SOLICITUDES4.
+               03  RECH-S4-PATENTE    PIC X(6).
+               03  RECH-S4-FECHA      PIC 9(8).
+               03  RECH-S4-TIPODOC    PIC X.
+               03  RECH-S4-NRODOC     PIC X(20).
+               03  RECH-S4-MOTIVO     PIC 9.
+               03  RECH-S4-AGENCIA    PIC 99.
+
+        FD    CHECKPOINT
+            LABEL RECORD STANDARD.
+        01    REG-CHECKPOINT.
+               03  CKPT-PATENTE             PIC X(6).
+               03  CKPT-TOTGRAL             PIC 9999999V99.
+               03  CKPT-CNT-LEIDOS-ALQ      PIC 9(6).
+               03  CKPT-CNT-LEIDOS-SOL1     PIC 9(6).
+               03  CKPT-CNT-LEIDOS-SOL2     PIC 9(6).
+               03  CKPT-CNT-LEIDOS-SOL3     PIC 9(6).
+               03  CKPT-CNT-LEIDOS-SOL4     PIC 9(6).
+               03  CKPT-CNT-ESCRITOS-NVALQ  PIC 9(6).
+               03  CKPT-CNT-ESCRITOS-RECH   PIC 9(6).
+               03  CKPT-NUMERO-HOJA         PIC 999.
+               03  CKPT-CANT-LINEAS         PIC 99.
+               03  CKPT-NUMERO-HOJA-RECH    PIC 999.
+               03  CKPT-CANT-LINEAS-RECH    PIC 99.
+               03  CKPT-TOTALES-POR-AGENCIA.
+                   05  CKPT-AGENCIA OCCURS 5 TIMES.
+                       07  CKPT-AG-APROB-CANT    PIC 9(6).
+                       07  CKPT-AG-APROB-IMPORTE PIC 9(7)V99.
+                       07  CKPT-AG-RECH-CANT     PIC 9(6).
+               03  CKPT-FECHA-DE-HOY.
+                   05  CKPT-FECHA-AAAA          PIC 9(4).
+                   05  CKPT-FECHA-MM            PIC 9(2).
+                   05  CKPT-FECHA-DD            PIC 9(2).
 
         FD    LIST-APROBADOS
             LABEL RECORD OMITTED.
         01    REG-LIST-APROBADOS PIC X(80).
 
+        FD    LIST-RECHAZADOS
+            LABEL RECORD OMITTED.
+        01    REG-LIST-RECHAZADOS PIC X(100).
+
        WORKING-STORAGE SECTION.
 
         01 VECAUTOSM.
             03 VECAUTOS
-               OCCURS 300 TIMES
+               OCCURS 1000 TIMES
                ASCENDING KEY IS VECAUT-PATENTE
                INDEXED BY INDICE.
                 05  VECAUT-PATENTE   PIC X(6).
@@ -147,24 +286,109 @@
        77 SOLICITUDES1-STATUS PIC X(2).
        77 SOLICITUDES2-STATUS PIC X(2).
        77 SOLICITUDES3-STATUS PIC X(2).
+       77 SOLICITUDES4-STATUS PIC X(2).
        77 AUTOS-STATUS PIC X(2).
+       77 AUTOS-DESBORDE-STATUS PIC X(2).
+       77 CNT-AUTOS-DESBORDE PIC 9(4) VALUE 0.
        77 RECHAZADOS-STATUS PIC X(2).
        77 NUEVOALQUILERES-STATUS PIC X(2).
        77 LIST-APROBADOS-STATUS PIC X(2).
+       77 LIST-RECHAZADOS-STATUS PIC X(2).
+       77 RECH-ALQUILERES-STATUS PIC X(2).
+       77 RECH-SOLICITUDES1-STATUS PIC X(2).
+       77 RECH-SOLICITUDES2-STATUS PIC X(2).
+       77 RECH-SOLICITUDES3-STATUS PIC X(2).
+       77 RECH-SOLICITUDES4-STATUS PIC X(2).
        77 TOTPATENTE PIC 99999V99 VALUE 0.
        77 TOTGRAL PIC 9999999V99 VALUE 0.
        77 TOTDIASPATENTE PIC 9999 VALUE 0.
        77 FLAG-CLAVE-APROB PIC X(2).
        77 PATENTE-VALIDA PIC X(2).
-       77 AGENCIA PIC X.
+       77 AGENCIA PIC 99.
        77 NUMERO-HOJA PIC 999 VALUE 1.
        77 CANT-LINEAS PIC 99 VALUE 0.
+       77 NUMERO-HOJA-RECH PIC 999 VALUE 1.
+       77 CANT-LINEAS-RECH PIC 99 VALUE 0.
+       77 RECH-MOTIVO-TEXTO PIC X(30).
+       77 AGENCIA-NOMBRE-RESUELTO PIC X(20).
+       77 CNT-LEIDOS-ALQ PIC 9(6) VALUE 0.
+       77 CNT-LEIDOS-SOL1 PIC 9(6) VALUE 0.
+       77 CNT-LEIDOS-SOL2 PIC 9(6) VALUE 0.
+       77 CNT-LEIDOS-SOL3 PIC 9(6) VALUE 0.
+       77 CNT-LEIDOS-SOL4 PIC 9(6) VALUE 0.
+       77 CNT-TOTAL-LEIDOS PIC 9(6) VALUE 0.
+       77 CNT-ESCRITOS-NVALQ PIC 9(6) VALUE 0.
+       77 CNT-ESCRITOS-RECH PIC 9(6) VALUE 0.
+       77 CNT-TOTAL-ESCRITOS PIC 9(6) VALUE 0.
+       77 CNT-DIFERENCIA PIC S9(6) VALUE 0.
+       77 AGENCIA-A-RESOLVER PIC 99.
+       77 AGENCIA-IMPRESION PIC 99.
+       77 FECHA-A-VERIFICAR PIC 9(8).
+       77 FLAG-FECHA-VENCIDA PIC X(2).
+       77 ULTIMA-CLAVE-ALQ PIC X(14) VALUE LOW-VALUES.
+       77 ULTIMA-CLAVE-SOL1 PIC X(14) VALUE LOW-VALUES.
+       77 ULTIMA-CLAVE-SOL2 PIC X(14) VALUE LOW-VALUES.
+       77 ULTIMA-CLAVE-SOL3 PIC X(14) VALUE LOW-VALUES.
+       77 ULTIMA-CLAVE-SOL4 PIC X(14) VALUE LOW-VALUES.
+       77 ULTIMA-PATENTE-AUTOS PIC X(6) VALUE LOW-VALUES.
+       77 CHECKPOINT-STATUS PIC X(2).
+       77 HAY-CHECKPOINT PIC X(2) VALUE 'NO'.
+       77 MODO-SALTEO PIC X(2) VALUE 'NO'.
+       77 CONTADOR-GRUPOS-PATENTE PIC 9(6) VALUE 0.
+       77 PATENTE-GRUPO-ACTUAL PIC X(6).
+       77 ULTIMO-CKPT-PATENTE PIC X(6) VALUE SPACES.
+       77 ULTIMO-CKPT-TOTGRAL PIC 9999999V99 VALUE 0.
+       77 ULTIMO-CKPT-CNT-LEIDOS-ALQ PIC 9(6) VALUE 0.
+       77 ULTIMO-CKPT-CNT-LEIDOS-SOL1 PIC 9(6) VALUE 0.
+       77 ULTIMO-CKPT-CNT-LEIDOS-SOL2 PIC 9(6) VALUE 0.
+       77 ULTIMO-CKPT-CNT-LEIDOS-SOL3 PIC 9(6) VALUE 0.
+       77 ULTIMO-CKPT-CNT-LEIDOS-SOL4 PIC 9(6) VALUE 0.
+       77 ULTIMO-CKPT-CNT-ESCRITOS-NVALQ PIC 9(6) VALUE 0.
+       77 ULTIMO-CKPT-CNT-ESCRITOS-RECH PIC 9(6) VALUE 0.
+       77 ULTIMO-CKPT-NUMERO-HOJA PIC 999 VALUE 1.
+       77 ULTIMO-CKPT-CANT-LINEAS PIC 99 VALUE 0.
+       77 ULTIMO-CKPT-NUMERO-HOJA-RECH PIC 999 VALUE 1.
+       77 ULTIMO-CKPT-CANT-LINEAS-RECH PIC 99 VALUE 0.
+       77 NOMBRE-ARCHIVO-ALQUILERES PIC X(20) VALUE
+           "input/alquileres.dat".
+       77 NOMBRE-ARCHIVO-NUEVOALQ PIC X(26) VALUE
+           "output/nuevoAlquileres.txt".
+
+       01 NOMBRE-ARCHIVO-ALQUILERES-HIST.
+           03 FILLER PIC X(6) VALUE "input/".
+           03 FILLER PIC X(11) VALUE "alquileres_".
+           03 ARCH-AAAA PIC 9(4).
+           03 ARCH-MM PIC 9(2).
+           03 ARCH-DD PIC 9(2).
+           03 FILLER PIC X(4) VALUE ".dat".
+
+       01 TOTALES-POR-AGENCIA.
+           03 TOT-AGENCIA OCCURS 5 TIMES.
+               05 TOT-AG-APROB-CANT PIC 9(6) VALUE 0.
+               05 TOT-AG-APROB-IMPORTE PIC 9(7)V99 VALUE 0.
+               05 TOT-AG-RECH-CANT PIC 9(6) VALUE 0.
+
+       01 ULTIMO-CKPT-TOTALES-POR-AGENCIA.
+           03 ULTIMO-CKPT-AGENCIA OCCURS 5 TIMES.
+               05 ULTIMO-CKPT-AG-APROB-CANT PIC 9(6) VALUE 0.
+               05 ULTIMO-CKPT-AG-APROB-IMPORTE PIC 9(7)V99 VALUE 0.
+               05 ULTIMO-CKPT-AG-RECH-CANT PIC 9(6) VALUE 0.
 
        01 FECHA-DE-HOY.
            03  FECHA-AAAA      pic 9(4).
            03  FECHA-MM        pic 9(2).
            03  FECHA-DD        pic 9(2).
 
+       01 ULTIMO-CKPT-FECHA-DE-HOY.
+           03  ULTIMO-CKPT-FECHA-AAAA  PIC 9(4) VALUE 0.
+           03  ULTIMO-CKPT-FECHA-MM    PIC 9(2) VALUE 0.
+           03  ULTIMO-CKPT-FECHA-DD    PIC 9(2) VALUE 0.
+
+       01 FECHA-SOLICITUD-COMPARAR.
+           03  FECHA-SOL-AAAA  PIC 9(4).
+           03  FECHA-SOL-MM    PIC 9(2).
+           03  FECHA-SOL-DD    PIC 9(2).
+
        01 LISTADO-ENCABEZADO-LINEA-1.
            03  FILLER      PIC X(9)    VALUE "Fecha: ".
            03  FECHA-DD    PIC 9(2).
@@ -237,8 +461,42 @@
            03  FILLER PIC X(8) VALUE SPACES.
            03  LISTADO-NRODOC    PIC X(20).
            03  FILLER PIC X(7) VALUE SPACES.
-           03  LISTADO-AGENCIA    PIC 9.
-           03 FILLER PIC X(28) VALUE SPACES.
+           03  LISTADO-AGENCIA    PIC 99.
+           03 FILLER PIC X(27) VALUE SPACES.
+
+       01 LISTADO-RECH-ENCABEZADO-LINEA-2.
+           03 FILLER PIC X(21) VALUE SPACES.
+           03 FILLER PIC X(38) VALUE
+               "Listado de solicitudes rechazadas    ".
+           03 FILLER PIC X(21) VALUE SPACES.
+
+       01 LISTADO-RECH-COLUMNAS.
+           03 FILLER PIC X(14) VALUE
+           "       Fecha".
+           03 FILLER PIC X(17) VALUE
+           "       Tipo Doc".
+           03 FILLER PIC X(21) VALUE
+           "       Nro. Documento".
+           03 FILLER PIC X(18) VALUE
+           "       Agencia".
+           03 FILLER PIC X(30) VALUE
+           "       Motivo del rechazo".
+
+       01 LISTADO-RECHAZADO.
+           03  FILLER PIC X(6) VALUE SPACES.
+           03  LISTADO-RECH-FECHA-DD    PIC 9(2).
+           03  FILLER      PIC X    VALUE "/".
+           03  LISTADO-RECH-FECHA-MM    PIC 9(2).
+           03  FILLER      PIC X    VALUE "/".
+           03  LISTADO-RECH-FECHA-AAAA    PIC 9(4).
+           03  FILLER PIC X(8) VALUE SPACES.
+           03  LISTADO-RECH-TIPODOC    PIC X.
+           03  FILLER PIC X(8) VALUE SPACES.
+           03  LISTADO-RECH-NRODOC    PIC X(20).
+           03  FILLER PIC X(5) VALUE SPACES.
+           03  LISTADO-RECH-AGENCIA    PIC X(20).
+           03  FILLER PIC X(3) VALUE SPACES.
+           03  LISTADO-RECH-MOTIVO    PIC X(30).
 
        01 LIST-TOT-LINEA-7.
            03  FILLER PIC X(35) VALUE
@@ -262,27 +520,66 @@
            03  FILLER PIC X VALUE ",".
            03  LIST-TOTGRAL-DECIMALES PIC 99.
 
+       01 LISTADO-AUTO-DESBORDE.
+           03 FILLER PIC X(17) VALUE "Auto sin lugar: ".
+           03 LISTADO-DESBORDE-PATENTE PIC X(6).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(13) VALUE "Descripcion: ".
+           03 LISTADO-DESBORDE-DESC PIC X(30).
+           03 FILLER PIC X(11) VALUE SPACES.
+
+       01 LIST-CTRL-LINEA.
+           03  LIST-CTRL-ETIQUETA PIC X(40).
+           03  LIST-CTRL-VALOR    PIC -ZZZZZ9.
+           03  FILLER             PIC X(33) VALUE SPACES.
+
+       01 LIST-AGENCIA-LINEA.
+           03 LIST-AG-ETIQUETA PIC X(16).
+           03 FILLER PIC X(11) VALUE "Aprobados: ".
+           03 LIST-AG-APROB-CANT PIC ZZZZZ9.
+           03 FILLER PIC X(10) VALUE "  Importe ".
+           03 LIST-AG-APROB-ENTEROS PIC 9999999.
+           03 FILLER PIC X VALUE ",".
+           03 LIST-AG-APROB-DECIMALES PIC 99.
+           03 FILLER PIC X(12) VALUE "  Rechaz.: ".
+           03 LIST-AG-RECH-CANT PIC ZZZZZ9.
+           03 FILLER PIC X(4) VALUE SPACES.
+
        01 LINEA-VACIA.
            03 FILLER PIC X(80) VALUE SPACES.
 
        01 WS-EXIT                       PIC 9(3).
 
        PROCEDURE DIVISION.
+           PERFORM VERIFICAR-CHECKPOINT.
+           IF HAY-CHECKPOINT IS NOT EQUAL TO 'SI'
+               PERFORM OBTENER-FECHA-DE-HOY
+           END-IF.
            PERFORM INICIALIZAR.
            PERFORM LEER-ALQ.
            PERFORM LEER-SOL1.
            PERFORM LEER-SOL2.
            PERFORM LEER-SOL3.
+           PERFORM LEER-SOL4.
            PERFORM LEER-AUTOS.
            PERFORM GUARDAR-AUTOS-EN-VECAUTOS.
-           PERFORM IMPRIMIR-LISTADO-ENCABEZADO.
-           PERFORM PROCESOALQ UNTIL 
+           IF HAY-CHECKPOINT IS EQUAL TO 'SI'
+               PERFORM SALTEAR-HASTA-CHECKPOINT
+           ELSE
+               PERFORM IMPRIMIR-LISTADO-ENCABEZADO
+               PERFORM IMPRIMIR-LISTADO-RECH-ENCABEZADO
+           END-IF.
+           PERFORM PROCESOALQ UNTIL
                ALQUILERES-STATUS IS EQUAL TO 10 AND
                SOLICITUDES1-STATUS IS EQUAL TO 10 AND
                SOLICITUDES2-STATUS IS EQUAL TO 10 AND
-               SOLICITUDES3-STATUS IS EQUAL TO 10.
+               SOLICITUDES3-STATUS IS EQUAL TO 10 AND
+               SOLICITUDES4-STATUS IS EQUAL TO 10.
            PERFORM IMPRIMIR-TOT-GRAL.
+           PERFORM IMPRIMIR-TOTALES-POR-AGENCIA.
+           PERFORM IMPRIMIR-CONTROL-TOTALES.
            PERFORM CERRAR-ARCHIVOS.
+           PERFORM ARCHIVAR-ALQUILERES.
            STOP RUN.
 
        INICIALIZAR.
@@ -313,6 +610,13 @@
                STOP RUN
            END-IF.
 
+           OPEN INPUT SOLICITUDES4.
+           IF SOLICITUDES4-STATUS IS NOT EQUAL TO 00
+               DISPLAY "ERROR ABRIR SOLICITUDES4 FS: "
+                   SOLICITUDES4-STATUS
+               STOP RUN
+           END-IF.
+
            OPEN INPUT AUTOS.
            IF AUTOS-STATUS IS NOT EQUAL TO 00
                DISPLAY "ERROR ABRIR AUTOS FS: "
@@ -320,39 +624,254 @@
                STOP RUN
            END-IF
 
-           OPEN OUTPUT RECHAZADOS.
+           OPEN OUTPUT AUTOS-DESBORDE.
+           IF AUTOS-DESBORDE-STATUS IS NOT EQUAL TO 00
+               DISPLAY "ERROR ABRIR AUTOS-DESBORDE FS: "
+                   AUTOS-DESBORDE-STATUS
+               STOP RUN
+           END-IF.
+
+           IF HAY-CHECKPOINT IS EQUAL TO 'SI'
+               OPEN EXTEND RECHAZADOS
+           ELSE
+               OPEN OUTPUT RECHAZADOS
+           END-IF.
            IF RECHAZADOS-STATUS IS NOT EQUAL TO 00
                DISPLAY "ERROR ABRIR RECHAZADOS FS: "
                    RECHAZADOS-STATUS
                STOP RUN
            END-IF.
 
-           OPEN OUTPUT NUEVOALQUILERES.
+           IF HAY-CHECKPOINT IS EQUAL TO 'SI'
+               OPEN EXTEND NUEVOALQUILERES
+           ELSE
+               OPEN OUTPUT NUEVOALQUILERES
+           END-IF.
            IF NUEVOALQUILERES-STATUS IS NOT EQUAL TO 00
                DISPLAY "ERROR ABRIR NUEVOALQUILERES FS: "
                   NUEVOALQUILERES-STATUS
                STOP RUN
            END-IF.
 
-           OPEN OUTPUT LIST-APROBADOS.
+           IF HAY-CHECKPOINT IS EQUAL TO 'SI'
+               OPEN EXTEND LIST-APROBADOS
+           ELSE
+               OPEN OUTPUT LIST-APROBADOS
+           END-IF.
            IF LIST-APROBADOS-STATUS IS NOT EQUAL TO 00
                DISPLAY "ERROR ABRIR LIST-APROBADOS FS: "
                   LIST-APROBADOS-STATUS
                STOP RUN
            END-IF.
 
+           IF HAY-CHECKPOINT IS EQUAL TO 'SI'
+               OPEN EXTEND LIST-RECHAZADOS
+           ELSE
+               OPEN OUTPUT LIST-RECHAZADOS
+           END-IF.
+           IF LIST-RECHAZADOS-STATUS IS NOT EQUAL TO 00
+               DISPLAY "ERROR ABRIR LIST-RECHAZADOS FS: "
+                  LIST-RECHAZADOS-STATUS
+               STOP RUN
+           END-IF.
+
+           IF HAY-CHECKPOINT IS EQUAL TO 'SI'
+               OPEN EXTEND RECH-ALQUILERES
+           ELSE
+               OPEN OUTPUT RECH-ALQUILERES
+           END-IF.
+           IF RECH-ALQUILERES-STATUS IS NOT EQUAL TO 00
+               DISPLAY "ERROR ABRIR RECH-ALQUILERES FS: "
+                  RECH-ALQUILERES-STATUS
+               STOP RUN
+           END-IF.
+
+           IF HAY-CHECKPOINT IS EQUAL TO 'SI'
+               OPEN EXTEND RECH-SOLICITUDES1
+           ELSE
+               OPEN OUTPUT RECH-SOLICITUDES1
+           END-IF.
+           IF RECH-SOLICITUDES1-STATUS IS NOT EQUAL TO 00
+               DISPLAY "ERROR ABRIR RECH-SOLICITUDES1 FS: "
+                  RECH-SOLICITUDES1-STATUS
+               STOP RUN
+           END-IF.
+
+           IF HAY-CHECKPOINT IS EQUAL TO 'SI'
+               OPEN EXTEND RECH-SOLICITUDES2
+           ELSE
+               OPEN OUTPUT RECH-SOLICITUDES2
+           END-IF.
+           IF RECH-SOLICITUDES2-STATUS IS NOT EQUAL TO 00
+               DISPLAY "ERROR ABRIR RECH-SOLICITUDES2 FS: "
+                  RECH-SOLICITUDES2-STATUS
+               STOP RUN
+           END-IF.
+
+           IF HAY-CHECKPOINT IS EQUAL TO 'SI'
+               OPEN EXTEND RECH-SOLICITUDES3
+           ELSE
+               OPEN OUTPUT RECH-SOLICITUDES3
+           END-IF.
+           IF RECH-SOLICITUDES3-STATUS IS NOT EQUAL TO 00
+               DISPLAY "ERROR ABRIR RECH-SOLICITUDES3 FS: "
+                  RECH-SOLICITUDES3-STATUS
+               STOP RUN
+           END-IF.
+
+           IF HAY-CHECKPOINT IS EQUAL TO 'SI'
+               OPEN EXTEND RECH-SOLICITUDES4
+           ELSE
+               OPEN OUTPUT RECH-SOLICITUDES4
+           END-IF.
+           IF RECH-SOLICITUDES4-STATUS IS NOT EQUAL TO 00
+               DISPLAY "ERROR ABRIR RECH-SOLICITUDES4 FS: "
+                  RECH-SOLICITUDES4-STATUS
+               STOP RUN
+           END-IF.
+
+           IF HAY-CHECKPOINT IS EQUAL TO 'SI'
+               OPEN EXTEND CHECKPOINT
+           ELSE
+               OPEN OUTPUT CHECKPOINT
+           END-IF.
+           IF CHECKPOINT-STATUS IS NOT EQUAL TO 00
+               DISPLAY "ERROR ABRIR CHECKPOINT FS: "
+                  CHECKPOINT-STATUS
+               STOP RUN
+           END-IF.
+
        CERRAR-ARCHIVOS.
            CLOSE ALQUILERES.
            CLOSE SOLICITUDES1.
            CLOSE SOLICITUDES2.
            CLOSE SOLICITUDES3.
+           CLOSE SOLICITUDES4.
            CLOSE NUEVOALQUILERES.
            CLOSE AUTOS.
+           CLOSE AUTOS-DESBORDE.
            CLOSE RECHAZADOS.
            CLOSE LIST-APROBADOS.
+           CLOSE LIST-RECHAZADOS.
+           CLOSE RECH-ALQUILERES.
+           CLOSE RECH-SOLICITUDES1.
+           CLOSE RECH-SOLICITUDES2.
+           CLOSE RECH-SOLICITUDES3.
+           CLOSE RECH-SOLICITUDES4.
+           CLOSE CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           CLOSE CHECKPOINT.
+
+       VERIFICAR-CHECKPOINT.
+           MOVE 'NO' TO HAY-CHECKPOINT.
+           MOVE 'NO' TO MODO-SALTEO.
+           MOVE SPACES TO ULTIMO-CKPT-PATENTE.
+           OPEN INPUT CHECKPOINT.
+           IF CHECKPOINT-STATUS IS EQUAL TO 00
+               PERFORM LEER-CHECKPOINT
+               PERFORM LEER-CHECKPOINT UNTIL
+                   CHECKPOINT-STATUS IS EQUAL TO 10
+               CLOSE CHECKPOINT
+               IF ULTIMO-CKPT-PATENTE IS NOT EQUAL TO SPACES
+                   MOVE 'SI' TO HAY-CHECKPOINT
+                   MOVE 'SI' TO MODO-SALTEO
+                   MOVE ULTIMO-CKPT-TOTGRAL TO TOTGRAL
+                   MOVE ULTIMO-CKPT-CNT-LEIDOS-ALQ TO CNT-LEIDOS-ALQ
+                   MOVE ULTIMO-CKPT-CNT-LEIDOS-SOL1 TO CNT-LEIDOS-SOL1
+                   MOVE ULTIMO-CKPT-CNT-LEIDOS-SOL2 TO CNT-LEIDOS-SOL2
+                   MOVE ULTIMO-CKPT-CNT-LEIDOS-SOL3 TO CNT-LEIDOS-SOL3
+                   MOVE ULTIMO-CKPT-CNT-LEIDOS-SOL4 TO CNT-LEIDOS-SOL4
+                   MOVE ULTIMO-CKPT-CNT-ESCRITOS-NVALQ TO
+                       CNT-ESCRITOS-NVALQ
+                   MOVE ULTIMO-CKPT-CNT-ESCRITOS-RECH TO
+                       CNT-ESCRITOS-RECH
+                   MOVE ULTIMO-CKPT-NUMERO-HOJA TO NUMERO-HOJA
+                   MOVE ULTIMO-CKPT-CANT-LINEAS TO CANT-LINEAS
+                   MOVE ULTIMO-CKPT-NUMERO-HOJA-RECH TO
+                       NUMERO-HOJA-RECH
+                   MOVE ULTIMO-CKPT-CANT-LINEAS-RECH TO
+                       CANT-LINEAS-RECH
+                   MOVE ULTIMO-CKPT-TOTALES-POR-AGENCIA TO
+                       TOTALES-POR-AGENCIA
+                   MOVE ULTIMO-CKPT-FECHA-DE-HOY TO FECHA-DE-HOY
+                   DISPLAY "REINICIANDO DESDE CHECKPOINT, PATENTE: "
+                       ULTIMO-CKPT-PATENTE
+               END-IF
+           END-IF.
+
+       LEER-CHECKPOINT.
+           READ CHECKPOINT RECORD.
+           IF CHECKPOINT-STATUS IS EQUAL TO 00
+               MOVE CKPT-PATENTE TO ULTIMO-CKPT-PATENTE
+               MOVE CKPT-TOTGRAL TO ULTIMO-CKPT-TOTGRAL
+               MOVE CKPT-CNT-LEIDOS-ALQ TO ULTIMO-CKPT-CNT-LEIDOS-ALQ
+               MOVE CKPT-CNT-LEIDOS-SOL1 TO ULTIMO-CKPT-CNT-LEIDOS-SOL1
+               MOVE CKPT-CNT-LEIDOS-SOL2 TO ULTIMO-CKPT-CNT-LEIDOS-SOL2
+               MOVE CKPT-CNT-LEIDOS-SOL3 TO ULTIMO-CKPT-CNT-LEIDOS-SOL3
+               MOVE CKPT-CNT-LEIDOS-SOL4 TO ULTIMO-CKPT-CNT-LEIDOS-SOL4
+               MOVE CKPT-CNT-ESCRITOS-NVALQ TO
+                   ULTIMO-CKPT-CNT-ESCRITOS-NVALQ
+               MOVE CKPT-CNT-ESCRITOS-RECH TO
+                   ULTIMO-CKPT-CNT-ESCRITOS-RECH
+               MOVE CKPT-NUMERO-HOJA TO ULTIMO-CKPT-NUMERO-HOJA
+               MOVE CKPT-CANT-LINEAS TO ULTIMO-CKPT-CANT-LINEAS
+               MOVE CKPT-NUMERO-HOJA-RECH TO
+                   ULTIMO-CKPT-NUMERO-HOJA-RECH
+               MOVE CKPT-CANT-LINEAS-RECH TO
+                   ULTIMO-CKPT-CANT-LINEAS-RECH
+               MOVE CKPT-TOTALES-POR-AGENCIA TO
+                   ULTIMO-CKPT-TOTALES-POR-AGENCIA
+               MOVE CKPT-FECHA-DE-HOY TO ULTIMO-CKPT-FECHA-DE-HOY
+           END-IF.
+
+       SALTEAR-HASTA-CHECKPOINT.
+           PERFORM LEER-ALQ UNTIL
+               ALQ-PATENTE IS GREATER THAN ULTIMO-CKPT-PATENTE OR
+               ALQUILERES-STATUS IS EQUAL TO 10.
+           PERFORM LEER-SOL1 UNTIL
+               SOL1-PATENTE IS GREATER THAN ULTIMO-CKPT-PATENTE OR
+               SOLICITUDES1-STATUS IS EQUAL TO 10.
+           PERFORM LEER-SOL2 UNTIL
+               SOL2-PATENTE IS GREATER THAN ULTIMO-CKPT-PATENTE OR
+               SOLICITUDES2-STATUS IS EQUAL TO 10.
+           PERFORM LEER-SOL3 UNTIL
+               SOL3-PATENTE IS GREATER THAN ULTIMO-CKPT-PATENTE OR
+               SOLICITUDES3-STATUS IS EQUAL TO 10.
+           PERFORM LEER-SOL4 UNTIL
+               SOL4-PATENTE IS GREATER THAN ULTIMO-CKPT-PATENTE OR
+               SOLICITUDES4-STATUS IS EQUAL TO 10.
+           MOVE 'NO' TO MODO-SALTEO.
+
+       ARCHIVAR-ALQUILERES.
+           MOVE FECHA-AAAA OF FECHA-DE-HOY TO ARCH-AAAA.
+           MOVE FECHA-MM OF FECHA-DE-HOY TO ARCH-MM.
+           MOVE FECHA-DD OF FECHA-DE-HOY TO ARCH-DD.
+           CALL "CBL_RENAME_FILE" USING NOMBRE-ARCHIVO-ALQUILERES
+               NOMBRE-ARCHIVO-ALQUILERES-HIST.
+           IF RETURN-CODE IS NOT EQUAL TO 0
+               DISPLAY "ERROR AL ARCHIVAR ALQUILERES, RC: "
+                   RETURN-CODE
+           END-IF.
+           CALL "CBL_RENAME_FILE" USING NOMBRE-ARCHIVO-NUEVOALQ
+               NOMBRE-ARCHIVO-ALQUILERES.
+           IF RETURN-CODE IS NOT EQUAL TO 0
+               DISPLAY "ERROR AL PROMOVER NUEVOALQUILERES, RC: "
+                   RETURN-CODE
+           END-IF.
 
        LEER-ALQ.
            READ ALQUILERES RECORD AT END MOVE HIGH-VALUE TO CLAVE-ALQ.
+           IF ALQUILERES-STATUS IS EQUAL TO 00
+               IF CLAVE-ALQ IS LESS THAN ULTIMA-CLAVE-ALQ
+                   DISPLAY "ERROR SECUENCIA ALQUILERES CLAVE: "
+                       CLAVE-ALQ
+                   STOP RUN
+               END-IF
+               MOVE CLAVE-ALQ TO ULTIMA-CLAVE-ALQ
+               IF MODO-SALTEO IS EQUAL TO 'NO'
+                   ADD 1 TO CNT-LEIDOS-ALQ
+               END-IF
+           END-IF.
            IF ALQUILERES-STATUS IS NOT EQUAL TO 00 AND 10
                DISPLAY "ERROR LEER ALQUILERES FS: " ALQUILERES-STATUS
            END-IF.
@@ -361,6 +880,17 @@
        LEER-SOL1.
            READ SOLICITUDES1 RECORD AT END MOVE HIGH-VALUE TO
            CLAVE-SOL1.
+           IF SOLICITUDES1-STATUS IS EQUAL TO 00
+               IF CLAVE-SOL1 IS LESS THAN ULTIMA-CLAVE-SOL1
+                   DISPLAY "ERROR SECUENCIA SOLICITUDES1 CLAVE: "
+                       CLAVE-SOL1
+                   STOP RUN
+               END-IF
+               MOVE CLAVE-SOL1 TO ULTIMA-CLAVE-SOL1
+               IF MODO-SALTEO IS EQUAL TO 'NO'
+                   ADD 1 TO CNT-LEIDOS-SOL1
+               END-IF
+           END-IF.
            IF SOLICITUDES1-STATUS IS NOT EQUAL TO 00 AND 10
                DISPLAY "ERROR LEER SOLICITUDES1 FS: "
                SOLICITUDES1-STATUS
@@ -369,6 +899,17 @@
        LEER-SOL2.
            READ SOLICITUDES2 RECORD AT END MOVE HIGH-VALUE TO
            CLAVE-SOL2.
+           IF SOLICITUDES2-STATUS IS EQUAL TO 00
+               IF CLAVE-SOL2 IS LESS THAN ULTIMA-CLAVE-SOL2
+                   DISPLAY "ERROR SECUENCIA SOLICITUDES2 CLAVE: "
+                       CLAVE-SOL2
+                   STOP RUN
+               END-IF
+               MOVE CLAVE-SOL2 TO ULTIMA-CLAVE-SOL2
+               IF MODO-SALTEO IS EQUAL TO 'NO'
+                   ADD 1 TO CNT-LEIDOS-SOL2
+               END-IF
+           END-IF.
            IF SOLICITUDES2-STATUS IS NOT EQUAL TO 00 AND 10
                DISPLAY "ERROR LEER SOLICITUDES2 FS: "
                SOLICITUDES2-STATUS
@@ -377,20 +918,60 @@
        LEER-SOL3.
            READ SOLICITUDES3 RECORD AT END MOVE HIGH-VALUE TO
            CLAVE-SOL3.
+           IF SOLICITUDES3-STATUS IS EQUAL TO 00
+               IF CLAVE-SOL3 IS LESS THAN ULTIMA-CLAVE-SOL3
+                   DISPLAY "ERROR SECUENCIA SOLICITUDES3 CLAVE: "
+                       CLAVE-SOL3
+                   STOP RUN
+               END-IF
+               MOVE CLAVE-SOL3 TO ULTIMA-CLAVE-SOL3
+               IF MODO-SALTEO IS EQUAL TO 'NO'
+                   ADD 1 TO CNT-LEIDOS-SOL3
+               END-IF
+           END-IF.
            IF SOLICITUDES3-STATUS IS NOT EQUAL TO 00 AND 10
                DISPLAY "ERROR LEER SOLICITUDES3 FS: "
                SOLICITUDES3-STATUS
            END-IF.
 
+       LEER-SOL4.
+           READ SOLICITUDES4 RECORD AT END MOVE HIGH-VALUE TO
+           CLAVE-SOL4.
+           IF SOLICITUDES4-STATUS IS EQUAL TO 00
+               IF CLAVE-SOL4 IS LESS THAN ULTIMA-CLAVE-SOL4
+                   DISPLAY "ERROR SECUENCIA SOLICITUDES4 CLAVE: "
+                       CLAVE-SOL4
+                   STOP RUN
+               END-IF
+               MOVE CLAVE-SOL4 TO ULTIMA-CLAVE-SOL4
+               IF MODO-SALTEO IS EQUAL TO 'NO'
+                   ADD 1 TO CNT-LEIDOS-SOL4
+               END-IF
+           END-IF.
+           IF SOLICITUDES4-STATUS IS NOT EQUAL TO 00 AND 10
+               DISPLAY "ERROR LEER SOLICITUDES4 FS: "
+               SOLICITUDES4-STATUS
+           END-IF.
+
        LEER-AUTOS.
            READ AUTOS RECORD.
+           IF AUTOS-STATUS IS EQUAL TO 00
+               IF AUT-PATENTE IS LESS THAN ULTIMA-PATENTE-AUTOS
+                   DISPLAY "ERROR SECUENCIA AUTOS PATENTE: "
+                       AUT-PATENTE
+                   STOP RUN
+               END-IF
+               MOVE AUT-PATENTE TO ULTIMA-PATENTE-AUTOS
+           END-IF.
            IF AUTOS-STATUS IS NOT EQUAL TO 00 AND 10
                DISPLAY "ERROR LEER AUTOS FS: " AUTOS-STATUS
            END-IF.
 
        GUARDAR-AUTOS-EN-VECAUTOS.
            PERFORM GUARDO-AUTO VARYING INDICE FROM 1 BY 1 UNTIL INDICE
-           > 300 OR AUTOS-STATUS IS EQUAL TO 10.
+           > 1000 OR AUTOS-STATUS IS EQUAL TO 10.
+           PERFORM AVISAR-AUTO-SIN-LUGAR UNTIL AUTOS-STATUS IS EQUAL TO
+               10.
 
        GUARDO-AUTO.
            MOVE AUT-PATENTE TO VECAUT-PATENTE(INDICE).
@@ -401,9 +982,21 @@
            MOVE AUT-IMPORTE TO VECAUT-IMPORTE(INDICE).
            PERFORM LEER-AUTOS.
 
-       IMPRIMIR-LISTADO-ENCABEZADO.
+       AVISAR-AUTO-SIN-LUGAR.
+           ADD 1 TO CNT-AUTOS-DESBORDE.
+           MOVE AUT-PATENTE TO LISTADO-DESBORDE-PATENTE.
+           MOVE AUT-DESC TO LISTADO-DESBORDE-DESC.
+           DISPLAY LISTADO-AUTO-DESBORDE.
+           MOVE LISTADO-AUTO-DESBORDE TO REG-AUTOS-DESBORDE.
+           WRITE REG-AUTOS-DESBORDE.
+           PERFORM LEER-AUTOS.
+
+       OBTENER-FECHA-DE-HOY.
            MOVE FUNCTION CURRENT-DATE TO FECHA-DE-HOY.
-           MOVE CORRESPONDING FECHA-DE-HOY TO LISTADO-ENCABEZADO-LINEA-1.
+
+       IMPRIMIR-LISTADO-ENCABEZADO.
+           MOVE CORRESPONDING FECHA-DE-HOY TO
+               LISTADO-ENCABEZADO-LINEA-1.
            MOVE NUMERO-HOJA TO E1-HOJA.
            DISPLAY LISTADO-ENCABEZADO-LINEA-1.
            DISPLAY LISTADO-ENCABEZADO-LINEA-2.
@@ -415,26 +1008,73 @@
            WRITE REG-LIST-APROBADOS.
            ADD 3 TO CANT-LINEAS.
 
+       IMPRIMIR-LISTADO-RECH-ENCABEZADO.
+           MOVE NUMERO-HOJA-RECH TO E1-HOJA.
+           DISPLAY LISTADO-ENCABEZADO-LINEA-1.
+           DISPLAY LISTADO-RECH-ENCABEZADO-LINEA-2.
+           DISPLAY LISTADO-RECH-COLUMNAS.
+           DISPLAY LISTADO-SEPARADOR.
+           MOVE LISTADO-ENCABEZADO-LINEA-1 TO REG-LIST-RECHAZADOS.
+           WRITE REG-LIST-RECHAZADOS.
+           MOVE LISTADO-RECH-ENCABEZADO-LINEA-2 TO REG-LIST-RECHAZADOS.
+           WRITE REG-LIST-RECHAZADOS.
+           MOVE LISTADO-RECH-COLUMNAS TO REG-LIST-RECHAZADOS.
+           WRITE REG-LIST-RECHAZADOS.
+           MOVE LISTADO-SEPARADOR TO REG-LIST-RECHAZADOS.
+           WRITE REG-LIST-RECHAZADOS.
+           ADD 4 TO CANT-LINEAS-RECH.
 
        PROCESOALQ.
            MOVE 0 TO TOTPATENTE.
            MOVE 0 TO TOTDIASPATENTE.
            PERFORM DETERMINAR-CLAVE-MENOR-PAT.
+           MOVE CLVMENOR-PATENTE TO PATENTE-GRUPO-ACTUAL.
            SET INDICE TO 1.
            PERFORM BUSCAR-PATENTE-EN-VEC-AUTOS.
            PERFORM PROCESO-SOLICITUDES UNTIL
                (ALQUILERES-STATUS IS EQUAL TO 10 AND
                SOLICITUDES1-STATUS IS EQUAL TO 10 AND
                SOLICITUDES2-STATUS IS EQUAL TO 10 AND
-               SOLICITUDES3-STATUS IS EQUAL TO 10) OR (
+               SOLICITUDES3-STATUS IS EQUAL TO 10 AND
+               SOLICITUDES4-STATUS IS EQUAL TO 10) OR (
                CLVMENOR-PATENTE IS NOT EQUAL TO SOL1-PATENTE AND
                CLVMENOR-PATENTE IS NOT EQUAL TO SOL2-PATENTE AND
                CLVMENOR-PATENTE IS NOT EQUAL TO SOL3-PATENTE AND
+               CLVMENOR-PATENTE IS NOT EQUAL TO SOL4-PATENTE AND
                CLVMENOR-PATENTE IS NOT EQUAL TO ALQ-PATENTE).
            IF TOTPATENTE IS NOT EQUAL TO ZERO
                ADD TOTPATENTE TO TOTGRAL
                PERFORM IMPRIMIR-TOTALES-POR-PATENTE
            END-IF.
+           PERFORM VERIFICAR-CHECKPOINT-PERIODICO.
+
+       VERIFICAR-CHECKPOINT-PERIODICO.
+           ADD 1 TO CONTADOR-GRUPOS-PATENTE.
+           IF CONTADOR-GRUPOS-PATENTE IS EQUAL TO 1
+               PERFORM GRABAR-CHECKPOINT
+               MOVE 0 TO CONTADOR-GRUPOS-PATENTE
+           END-IF.
+
+       GRABAR-CHECKPOINT.
+           MOVE PATENTE-GRUPO-ACTUAL TO CKPT-PATENTE.
+           MOVE TOTGRAL TO CKPT-TOTGRAL.
+           MOVE CNT-LEIDOS-ALQ TO CKPT-CNT-LEIDOS-ALQ.
+           MOVE CNT-LEIDOS-SOL1 TO CKPT-CNT-LEIDOS-SOL1.
+           MOVE CNT-LEIDOS-SOL2 TO CKPT-CNT-LEIDOS-SOL2.
+           MOVE CNT-LEIDOS-SOL3 TO CKPT-CNT-LEIDOS-SOL3.
+           MOVE CNT-LEIDOS-SOL4 TO CKPT-CNT-LEIDOS-SOL4.
+           MOVE CNT-ESCRITOS-NVALQ TO CKPT-CNT-ESCRITOS-NVALQ.
+           MOVE CNT-ESCRITOS-RECH TO CKPT-CNT-ESCRITOS-RECH.
+           MOVE NUMERO-HOJA TO CKPT-NUMERO-HOJA.
+           MOVE CANT-LINEAS TO CKPT-CANT-LINEAS.
+           MOVE NUMERO-HOJA-RECH TO CKPT-NUMERO-HOJA-RECH.
+           MOVE CANT-LINEAS-RECH TO CKPT-CANT-LINEAS-RECH.
+           MOVE TOTALES-POR-AGENCIA TO CKPT-TOTALES-POR-AGENCIA.
+           MOVE FECHA-DE-HOY TO CKPT-FECHA-DE-HOY.
+           WRITE REG-CHECKPOINT.
+           IF CHECKPOINT-STATUS IS NOT EQUAL TO 00
+               DISPLAY "ERROR GRABAR CHECKPOINT FS: " CHECKPOINT-STATUS
+           END-IF.
 
        DETERMINAR-CLAVE-MENOR-PAT.
            MOVE CLAVE-ALQ TO CLAVE-MENOR
@@ -450,6 +1090,10 @@
                MOVE CLAVE-SOL3 TO CLAVE-MENOR
            END-IF.
 
+           IF CLAVE-SOL4  < CLAVE-MENOR
+               MOVE CLAVE-SOL4 TO CLAVE-MENOR
+           END-IF.
+
        BUSCAR-PATENTE-EN-VEC-AUTOS.
            SEARCH VECAUTOS
                AT END PERFORM AUTO-NO-ENCONTRADO
@@ -479,8 +1123,10 @@
                PERFORM IMPRIMIR-LISTADO-ENCABEZADO
                ADD 9 TO CANT-LINEAS
            END-IF.
-           MOVE VECAUT-PATENTE(INDICE)(1:3) TO LIST-DESCAUTO-PATENTE-LETRAS.
-           MOVE VECAUT-PATENTE(INDICE)(4:3) TO LIST-DESCAUTO-PATENTE-NUMEROS.
+           MOVE VECAUT-PATENTE(INDICE)(1:3) TO
+               LIST-DESCAUTO-PATENTE-LETRAS.
+           MOVE VECAUT-PATENTE(INDICE)(4:3) TO
+               LIST-DESCAUTO-PATENTE-NUMEROS.
            MOVE VECAUT-DESC(INDICE) TO LIST-DESCAUTO-DESCRIPCION.
            MOVE VECAUT-MARCA(INDICE) TO LIST-DESCAUTO-MARCA.
            MOVE VECAUT-COLOR(INDICE) TO LIST-DESCAUTO-COLOR.
@@ -513,6 +1159,7 @@
            PERFORM POS-SOLICITUDES1.
            PERFORM POS-SOLICITUDES3.
            PERFORM POS-SOLICITUDES2.
+           PERFORM POS-SOLICITUDES4.
 
 
        DETERMINAR-CLAVE-MENOR.
@@ -529,6 +1176,10 @@
                MOVE CLAVE-SOL3 TO CLAVE-MENOR
            END-IF.
 
+           IF CLAVE-SOL4  < CLAVE-MENOR
+               MOVE CLAVE-SOL4 TO CLAVE-MENOR
+           END-IF.
+
        INICIALIZAR-FLAGS.
           MOVE 'NO' TO  FLAG-CLAVE-APROB.
 
@@ -556,17 +1207,26 @@
                PERFORM PROCESAR-SOLICITUDES2
            END-IF.
 
+       POS-SOLICITUDES4.
+           MOVE 4 TO AGENCIA.
+           IF CLAVE-MENOR IS EQUAL TO CLAVE-SOL4
+               PERFORM PROCESAR-SOLICITUDES4
+           END-IF.
+
        PROCESAR-ALQUILERES.
            IF PATENTE-VALIDA IS EQUAL TO 'NO'
                 MOVE 2 TO RECH-MOTIVO
                 MOVE AGENCIA TO RECH-AGENCIA
                 MOVE ALQ-TIPODOC TO RECH-TIPODOC
                 MOVE ALQ-NRODOC TO RECH-NRODOC
-                WRITE REG-RECHAZADOS
+                PERFORM GRABAR-RECHAZO
            ELSE
                MOVE 'SI' TO FLAG-CLAVE-APROB
                WRITE REG-NUEVOALQUILERES FROM REG-ALQUILERES
+               ADD 1 TO CNT-ESCRITOS-NVALQ
                ADD ALQ-IMPORTE TO TOTPATENTE
+               ADD 1 TO TOT-AG-APROB-CANT(AGENCIA + 1)
+               ADD ALQ-IMPORTE TO TOT-AG-APROB-IMPORTE(AGENCIA + 1)
            END-IF.
            PERFORM LEER-ALQ.
 
@@ -579,21 +1239,37 @@
                 MOVE CLVMENOR-FECHA TO RECH-FECHA
                 MOVE SOL1-TIPODOC TO RECH-TIPODOC
                 MOVE SOL2-NRODOC TO RECH-NRODOC
-                WRITE REG-RECHAZADOS
+                PERFORM GRABAR-RECHAZO
            ELSE IF PATENTE-VALIDA IS EQUAL TO 'SI'
-                MOVE 'SI' TO FLAG-CLAVE-APROB
-                MOVE REG-SOLICITUDES1 TO REG-NUEVOALQUILERES
-                MOVE AUT-IMPORTE TO NUEVOALQ-IMPORTE
-                WRITE REG-NUEVOALQUILERES
-                ADD AUT-IMPORTE TO TOTPATENTE
-                ADD 1 TO TOTDIASPATENTE
-                PERFORM IMPRIMO-APROBADO
+                MOVE SOL1-FECHA TO FECHA-A-VERIFICAR
+                PERFORM VERIFICAR-FECHA-VENCIDA
+                IF FLAG-FECHA-VENCIDA IS EQUAL TO 'SI'
+                     MOVE 3 TO RECH-MOTIVO
+                     MOVE AGENCIA TO RECH-AGENCIA
+                     MOVE SOL1-PATENTE TO RECH-PATENTE
+                     MOVE SOL1-FECHA TO RECH-FECHA
+                     MOVE SOL1-TIPODOC TO RECH-TIPODOC
+                     MOVE SOL1-NRODOC TO RECH-NRODOC
+                     PERFORM GRABAR-RECHAZO
+                ELSE
+                     MOVE 'SI' TO FLAG-CLAVE-APROB
+                     MOVE REG-SOLICITUDES1 TO REG-NUEVOALQUILERES
+                     MOVE AUT-IMPORTE TO NUEVOALQ-IMPORTE
+                     WRITE REG-NUEVOALQUILERES
+                     ADD 1 TO CNT-ESCRITOS-NVALQ
+                     ADD AUT-IMPORTE TO TOTPATENTE
+                     ADD 1 TO TOTDIASPATENTE
+                     ADD 1 TO TOT-AG-APROB-CANT(AGENCIA + 1)
+                     ADD AUT-IMPORTE TO
+                         TOT-AG-APROB-IMPORTE(AGENCIA + 1)
+                     PERFORM IMPRIMO-APROBADO
+                END-IF
            ELSE IF PATENTE-VALIDA IS EQUAL TO 'NO'
                 MOVE 2 TO RECH-MOTIVO
                 MOVE AGENCIA TO RECH-AGENCIA
                 MOVE SOL1-TIPODOC TO RECH-TIPODOC
                 MOVE SOL1-NRODOC TO RECH-NRODOC
-                WRITE REG-RECHAZADOS
+                PERFORM GRABAR-RECHAZO
            END-IF.
            PERFORM LEER-SOL1.
 
@@ -605,21 +1281,37 @@
                 MOVE AGENCIA TO RECH-AGENCIA
                 MOVE SOL3-TIPODOC TO RECH-TIPODOC
                 MOVE SOL3-NRODOC TO RECH-NRODOC
-                WRITE REG-RECHAZADOS
+                PERFORM GRABAR-RECHAZO
           ELSE IF PATENTE-VALIDA IS EQUAL TO 'SI'
-                MOVE 'SI' TO FLAG-CLAVE-APROB
-                MOVE REG-SOLICITUDES3 TO REG-NUEVOALQUILERES
-                MOVE AUT-IMPORTE TO NUEVOALQ-IMPORTE
-                WRITE REG-NUEVOALQUILERES
-                ADD AUT-IMPORTE TO TOTPATENTE
-                ADD 1 TO TOTDIASPATENTE
-                PERFORM IMPRIMO-APROBADO
+                MOVE SOL3-FECHA TO FECHA-A-VERIFICAR
+                PERFORM VERIFICAR-FECHA-VENCIDA
+                IF FLAG-FECHA-VENCIDA IS EQUAL TO 'SI'
+                     MOVE 3 TO RECH-MOTIVO
+                     MOVE AGENCIA TO RECH-AGENCIA
+                     MOVE SOL3-PATENTE TO RECH-PATENTE
+                     MOVE SOL3-FECHA TO RECH-FECHA
+                     MOVE SOL3-TIPODOC TO RECH-TIPODOC
+                     MOVE SOL3-NRODOC TO RECH-NRODOC
+                     PERFORM GRABAR-RECHAZO
+                ELSE
+                     MOVE 'SI' TO FLAG-CLAVE-APROB
+                     MOVE REG-SOLICITUDES3 TO REG-NUEVOALQUILERES
+                     MOVE AUT-IMPORTE TO NUEVOALQ-IMPORTE
+                     WRITE REG-NUEVOALQUILERES
+                     ADD 1 TO CNT-ESCRITOS-NVALQ
+                     ADD AUT-IMPORTE TO TOTPATENTE
+                     ADD 1 TO TOTDIASPATENTE
+                     ADD 1 TO TOT-AG-APROB-CANT(AGENCIA + 1)
+                     ADD AUT-IMPORTE TO
+                         TOT-AG-APROB-IMPORTE(AGENCIA + 1)
+                     PERFORM IMPRIMO-APROBADO
+                END-IF
            ELSE IF PATENTE-VALIDA IS EQUAL TO 'NO'
                 MOVE 2 TO RECH-MOTIVO
                 MOVE AGENCIA TO RECH-AGENCIA
                 MOVE SOL3-TIPODOC TO RECH-TIPODOC
                 MOVE SOL3-NRODOC TO RECH-NRODOC
-                WRITE REG-RECHAZADOS
+                PERFORM GRABAR-RECHAZO
            END-IF.
            PERFORM LEER-SOL3.
 
@@ -631,24 +1323,190 @@
                 MOVE CLVMENOR-FECHA TO RECH-FECHA
                 MOVE SOL2-TIPODOC TO RECH-TIPODOC
                 MOVE SOL2-NRODOC TO RECH-NRODOC
-                WRITE REG-RECHAZADOS
+                PERFORM GRABAR-RECHAZO
           ELSE IF PATENTE-VALIDA IS EQUAL TO 'SI'
-                MOVE 'SI' TO FLAG-CLAVE-APROB
-                MOVE REG-SOLICITUDES2 TO REG-NUEVOALQUILERES
-                MOVE AUT-IMPORTE TO NUEVOALQ-IMPORTE
-                WRITE REG-NUEVOALQUILERES
-                ADD AUT-IMPORTE TO TOTPATENTE
-                ADD 1 TO TOTDIASPATENTE
-                PERFORM IMPRIMO-APROBADO
+                MOVE SOL2-FECHA TO FECHA-A-VERIFICAR
+                PERFORM VERIFICAR-FECHA-VENCIDA
+                IF FLAG-FECHA-VENCIDA IS EQUAL TO 'SI'
+                     MOVE 3 TO RECH-MOTIVO
+                     MOVE AGENCIA TO RECH-AGENCIA
+                     MOVE SOL2-PATENTE TO RECH-PATENTE
+                     MOVE SOL2-FECHA TO RECH-FECHA
+                     MOVE SOL2-TIPODOC TO RECH-TIPODOC
+                     MOVE SOL2-NRODOC TO RECH-NRODOC
+                     PERFORM GRABAR-RECHAZO
+                ELSE
+                     MOVE 'SI' TO FLAG-CLAVE-APROB
+                     MOVE REG-SOLICITUDES2 TO REG-NUEVOALQUILERES
+                     MOVE AUT-IMPORTE TO NUEVOALQ-IMPORTE
+                     WRITE REG-NUEVOALQUILERES
+                     ADD 1 TO CNT-ESCRITOS-NVALQ
+                     ADD AUT-IMPORTE TO TOTPATENTE
+                     ADD 1 TO TOTDIASPATENTE
+                     ADD 1 TO TOT-AG-APROB-CANT(AGENCIA + 1)
+                     ADD AUT-IMPORTE TO
+                         TOT-AG-APROB-IMPORTE(AGENCIA + 1)
+                     PERFORM IMPRIMO-APROBADO
+                END-IF
            ELSE IF PATENTE-VALIDA IS EQUAL TO 'NO'
                 MOVE 2 TO RECH-MOTIVO
                 MOVE AGENCIA TO RECH-AGENCIA
                 MOVE SOL2-TIPODOC TO RECH-TIPODOC
                 MOVE SOL2-NRODOC TO RECH-NRODOC
-                WRITE REG-RECHAZADOS
+                PERFORM GRABAR-RECHAZO
            END-IF.
            PERFORM LEER-SOL2.
 
+       PROCESAR-SOLICITUDES4.
+           IF FLAG-CLAVE-APROB IS EQUAL TO 'SI'
+                MOVE 1 TO RECH-MOTIVO
+                MOVE AGENCIA TO RECH-AGENCIA
+                MOVE CLVMENOR-PATENTE TO RECH-PATENTE
+                MOVE CLVMENOR-FECHA TO RECH-FECHA
+                MOVE SOL4-TIPODOC TO RECH-TIPODOC
+                MOVE SOL4-NRODOC TO RECH-NRODOC
+                PERFORM GRABAR-RECHAZO
+          ELSE IF PATENTE-VALIDA IS EQUAL TO 'SI'
+                MOVE SOL4-FECHA TO FECHA-A-VERIFICAR
+                PERFORM VERIFICAR-FECHA-VENCIDA
+                IF FLAG-FECHA-VENCIDA IS EQUAL TO 'SI'
+                     MOVE 3 TO RECH-MOTIVO
+                     MOVE AGENCIA TO RECH-AGENCIA
+                     MOVE SOL4-PATENTE TO RECH-PATENTE
+                     MOVE SOL4-FECHA TO RECH-FECHA
+                     MOVE SOL4-TIPODOC TO RECH-TIPODOC
+                     MOVE SOL4-NRODOC TO RECH-NRODOC
+                     PERFORM GRABAR-RECHAZO
+                ELSE
+                     MOVE 'SI' TO FLAG-CLAVE-APROB
+                     MOVE REG-SOLICITUDES4 TO REG-NUEVOALQUILERES
+                     MOVE AUT-IMPORTE TO NUEVOALQ-IMPORTE
+                     WRITE REG-NUEVOALQUILERES
+                     ADD 1 TO CNT-ESCRITOS-NVALQ
+                     ADD AUT-IMPORTE TO TOTPATENTE
+                     ADD 1 TO TOTDIASPATENTE
+                     ADD 1 TO TOT-AG-APROB-CANT(AGENCIA + 1)
+                     ADD AUT-IMPORTE TO
+                         TOT-AG-APROB-IMPORTE(AGENCIA + 1)
+                     PERFORM IMPRIMO-APROBADO
+                END-IF
+           ELSE IF PATENTE-VALIDA IS EQUAL TO 'NO'
+                MOVE 2 TO RECH-MOTIVO
+                MOVE AGENCIA TO RECH-AGENCIA
+                MOVE SOL4-TIPODOC TO RECH-TIPODOC
+                MOVE SOL4-NRODOC TO RECH-NRODOC
+                PERFORM GRABAR-RECHAZO
+           END-IF.
+           PERFORM LEER-SOL4.
+
+       VERIFICAR-FECHA-VENCIDA.
+           MOVE FECHA-A-VERIFICAR(5:4) TO FECHA-SOL-AAAA.
+           MOVE FECHA-A-VERIFICAR(3:2) TO FECHA-SOL-MM.
+           MOVE FECHA-A-VERIFICAR(1:2) TO FECHA-SOL-DD.
+           IF FECHA-SOLICITUD-COMPARAR IS LESS THAN FECHA-DE-HOY
+               MOVE 'SI' TO FLAG-FECHA-VENCIDA
+           ELSE
+               MOVE 'NO' TO FLAG-FECHA-VENCIDA
+           END-IF.
+
+       GRABAR-RECHAZO.
+           WRITE REG-RECHAZADOS.
+           ADD 1 TO CNT-ESCRITOS-RECH.
+           ADD 1 TO TOT-AG-RECH-CANT(RECH-AGENCIA + 1).
+           PERFORM GRABAR-RECHAZO-POR-AGENCIA.
+           PERFORM IMPRIMIR-RECHAZO.
+
+       GRABAR-RECHAZO-POR-AGENCIA.
+           EVALUATE RECH-AGENCIA
+               WHEN 0
+                   MOVE RECH-PATENTE TO RECH-AG-PATENTE
+                   MOVE RECH-FECHA TO RECH-AG-FECHA
+                   MOVE RECH-TIPODOC TO RECH-AG-TIPODOC
+                   MOVE RECH-NRODOC TO RECH-AG-NRODOC
+                   MOVE RECH-MOTIVO TO RECH-AG-MOTIVO
+                   MOVE RECH-AGENCIA TO RECH-AG-AGENCIA
+                   WRITE REG-RECH-ALQUILERES
+               WHEN 1
+                   MOVE RECH-PATENTE TO RECH-S1-PATENTE
+                   MOVE RECH-FECHA TO RECH-S1-FECHA
+                   MOVE RECH-TIPODOC TO RECH-S1-TIPODOC
+                   MOVE RECH-NRODOC TO RECH-S1-NRODOC
+                   MOVE RECH-MOTIVO TO RECH-S1-MOTIVO
+                   MOVE RECH-AGENCIA TO RECH-S1-AGENCIA
+                   WRITE REG-RECH-SOLICITUDES1
+               WHEN 2
+                   MOVE RECH-PATENTE TO RECH-S2-PATENTE
+                   MOVE RECH-FECHA TO RECH-S2-FECHA
+                   MOVE RECH-TIPODOC TO RECH-S2-TIPODOC
+                   MOVE RECH-NRODOC TO RECH-S2-NRODOC
+                   MOVE RECH-MOTIVO TO RECH-S2-MOTIVO
+                   MOVE RECH-AGENCIA TO RECH-S2-AGENCIA
+                   WRITE REG-RECH-SOLICITUDES2
+               WHEN 3
+                   MOVE RECH-PATENTE TO RECH-S3-PATENTE
+                   MOVE RECH-FECHA TO RECH-S3-FECHA
+                   MOVE RECH-TIPODOC TO RECH-S3-TIPODOC
+                   MOVE RECH-NRODOC TO RECH-S3-NRODOC
+                   MOVE RECH-MOTIVO TO RECH-S3-MOTIVO
+                   MOVE RECH-AGENCIA TO RECH-S3-AGENCIA
+                   WRITE REG-RECH-SOLICITUDES3
+               WHEN 4
+                   MOVE RECH-PATENTE TO RECH-S4-PATENTE
+                   MOVE RECH-FECHA TO RECH-S4-FECHA
+                   MOVE RECH-TIPODOC TO RECH-S4-TIPODOC
+                   MOVE RECH-NRODOC TO RECH-S4-NRODOC
+                   MOVE RECH-MOTIVO TO RECH-S4-MOTIVO
+                   MOVE RECH-AGENCIA TO RECH-S4-AGENCIA
+                   WRITE REG-RECH-SOLICITUDES4
+           END-EVALUATE.
+
+       IMPRIMIR-RECHAZO.
+           ADD 1 TO CANT-LINEAS-RECH.
+           IF CANT-LINEAS-RECH IS GREATER THAN 60
+               ADD 1 TO NUMERO-HOJA-RECH
+               MOVE 0 TO CANT-LINEAS-RECH
+               PERFORM IMPRIMIR-LISTADO-RECH-ENCABEZADO
+               ADD 1 TO CANT-LINEAS-RECH
+           END-IF.
+           MOVE RECH-AGENCIA TO AGENCIA-A-RESOLVER.
+           PERFORM RESOLVER-NOMBRE-AGENCIA.
+           PERFORM RESOLVER-TEXTO-MOTIVO.
+           MOVE RECH-FECHA(1:2) TO LISTADO-RECH-FECHA-DD.
+           MOVE RECH-FECHA(3:2) TO LISTADO-RECH-FECHA-MM.
+           MOVE RECH-FECHA(5:4) TO LISTADO-RECH-FECHA-AAAA.
+           MOVE RECH-TIPODOC TO LISTADO-RECH-TIPODOC.
+           MOVE RECH-NRODOC TO LISTADO-RECH-NRODOC.
+           MOVE AGENCIA-NOMBRE-RESUELTO TO LISTADO-RECH-AGENCIA.
+           MOVE RECH-MOTIVO-TEXTO TO LISTADO-RECH-MOTIVO.
+           DISPLAY LISTADO-RECHAZADO.
+           MOVE LISTADO-RECHAZADO TO REG-LIST-RECHAZADOS.
+           WRITE REG-LIST-RECHAZADOS.
+
+       RESOLVER-NOMBRE-AGENCIA.
+           EVALUATE AGENCIA-A-RESOLVER
+               WHEN 0 MOVE "Alquileres" TO AGENCIA-NOMBRE-RESUELTO
+               WHEN 1 MOVE "Solicitudes 1" TO AGENCIA-NOMBRE-RESUELTO
+               WHEN 2 MOVE "Solicitudes 2" TO AGENCIA-NOMBRE-RESUELTO
+               WHEN 3 MOVE "Solicitudes 3" TO AGENCIA-NOMBRE-RESUELTO
+               WHEN 4 MOVE "Solicitudes 4" TO AGENCIA-NOMBRE-RESUELTO
+               WHEN OTHER
+                   MOVE "Agencia " TO AGENCIA-NOMBRE-RESUELTO
+                   MOVE AGENCIA-A-RESOLVER TO
+                       AGENCIA-NOMBRE-RESUELTO(9:2)
+           END-EVALUATE.
+
+       RESOLVER-TEXTO-MOTIVO.
+           EVALUATE RECH-MOTIVO
+               WHEN 1 MOVE "Patente ya asignada ese dia" TO
+                   RECH-MOTIVO-TEXTO
+               WHEN 2 MOVE "Patente inexistente en flota" TO
+                   RECH-MOTIVO-TEXTO
+               WHEN 3 MOVE "Fecha de solicitud vencida" TO
+                   RECH-MOTIVO-TEXTO
+               WHEN OTHER MOVE "Motivo no definido" TO
+                   RECH-MOTIVO-TEXTO
+           END-EVALUATE.
+
        IMPRIMO-APROBADO.
            ADD 1 TO CANT-LINEAS.
            IF CANT-LINEAS IS GREATER THAN 60
@@ -714,3 +1572,96 @@
            DISPLAY LIST-TOT-LINEA-8.
            MOVE LIST-TOT-LINEA-8 TO REG-LIST-APROBADOS.
            WRITE REG-LIST-APROBADOS.
+
+       IMPRIMIR-TOTALES-POR-AGENCIA.
+           PERFORM IMPRIMIR-SALTO-DE-LINEA.
+           MOVE "Totales por agencia (liquidacion comisiones)" TO
+               LIST-CTRL-ETIQUETA.
+           MOVE 0 TO LIST-CTRL-VALOR.
+           PERFORM IMPRIMIR-LINEA-CTRL.
+           MOVE 0 TO AGENCIA-IMPRESION.
+           PERFORM IMPRIMIR-LINEA-AGENCIA UNTIL
+               AGENCIA-IMPRESION IS GREATER THAN 4.
+
+       IMPRIMIR-LINEA-AGENCIA.
+           MOVE AGENCIA-IMPRESION TO AGENCIA-A-RESOLVER.
+           PERFORM RESOLVER-NOMBRE-AGENCIA.
+           MOVE AGENCIA-NOMBRE-RESUELTO(1:16) TO LIST-AG-ETIQUETA.
+           MOVE TOT-AG-APROB-CANT(AGENCIA-IMPRESION + 1) TO
+               LIST-AG-APROB-CANT.
+           MOVE TOT-AG-APROB-IMPORTE(AGENCIA-IMPRESION + 1)(1:7) TO
+               LIST-AG-APROB-ENTEROS.
+           MOVE TOT-AG-APROB-IMPORTE(AGENCIA-IMPRESION + 1)(8:2) TO
+               LIST-AG-APROB-DECIMALES.
+           MOVE TOT-AG-RECH-CANT(AGENCIA-IMPRESION + 1) TO
+               LIST-AG-RECH-CANT.
+           ADD 1 TO CANT-LINEAS.
+           IF CANT-LINEAS IS GREATER THAN 60
+               ADD 1 TO NUMERO-HOJA
+               MOVE 0 TO CANT-LINEAS
+               PERFORM IMPRIMIR-LISTADO-ENCABEZADO
+           END-IF.
+           DISPLAY LIST-AGENCIA-LINEA.
+           MOVE LIST-AGENCIA-LINEA TO REG-LIST-APROBADOS.
+           WRITE REG-LIST-APROBADOS.
+           ADD 1 TO AGENCIA-IMPRESION.
+
+       IMPRIMIR-CONTROL-TOTALES.
+           COMPUTE CNT-TOTAL-LEIDOS = CNT-LEIDOS-ALQ + CNT-LEIDOS-SOL1
+               + CNT-LEIDOS-SOL2 + CNT-LEIDOS-SOL3 + CNT-LEIDOS-SOL4.
+           COMPUTE CNT-TOTAL-ESCRITOS = CNT-ESCRITOS-NVALQ +
+               CNT-ESCRITOS-RECH.
+           COMPUTE CNT-DIFERENCIA = CNT-TOTAL-LEIDOS -
+               CNT-TOTAL-ESCRITOS.
+           PERFORM IMPRIMIR-SALTO-DE-LINEA.
+           MOVE "Control de registros leidos/escritos" TO
+               LIST-CTRL-ETIQUETA.
+           MOVE 0 TO LIST-CTRL-VALOR.
+           PERFORM IMPRIMIR-LINEA-CTRL.
+           MOVE "Alquileres leidos" TO LIST-CTRL-ETIQUETA.
+           MOVE CNT-LEIDOS-ALQ TO LIST-CTRL-VALOR.
+           PERFORM IMPRIMIR-LINEA-CTRL.
+           MOVE "Solicitudes1 leidas" TO LIST-CTRL-ETIQUETA.
+           MOVE CNT-LEIDOS-SOL1 TO LIST-CTRL-VALOR.
+           PERFORM IMPRIMIR-LINEA-CTRL.
+           MOVE "Solicitudes2 leidas" TO LIST-CTRL-ETIQUETA.
+           MOVE CNT-LEIDOS-SOL2 TO LIST-CTRL-VALOR.
+           PERFORM IMPRIMIR-LINEA-CTRL.
+           MOVE "Solicitudes3 leidas" TO LIST-CTRL-ETIQUETA.
+           MOVE CNT-LEIDOS-SOL3 TO LIST-CTRL-VALOR.
+           PERFORM IMPRIMIR-LINEA-CTRL.
+           MOVE "Solicitudes4 leidas" TO LIST-CTRL-ETIQUETA.
+           MOVE CNT-LEIDOS-SOL4 TO LIST-CTRL-VALOR.
+           PERFORM IMPRIMIR-LINEA-CTRL.
+           MOVE "Total de registros leidos" TO LIST-CTRL-ETIQUETA.
+           MOVE CNT-TOTAL-LEIDOS TO LIST-CTRL-VALOR.
+           PERFORM IMPRIMIR-LINEA-CTRL.
+           MOVE "Nuevos alquileres escritos" TO LIST-CTRL-ETIQUETA.
+           MOVE CNT-ESCRITOS-NVALQ TO LIST-CTRL-VALOR.
+           PERFORM IMPRIMIR-LINEA-CTRL.
+           MOVE "Rechazados escritos" TO LIST-CTRL-ETIQUETA.
+           MOVE CNT-ESCRITOS-RECH TO LIST-CTRL-VALOR.
+           PERFORM IMPRIMIR-LINEA-CTRL.
+           MOVE "Total de registros escritos" TO LIST-CTRL-ETIQUETA.
+           MOVE CNT-TOTAL-ESCRITOS TO LIST-CTRL-VALOR.
+           PERFORM IMPRIMIR-LINEA-CTRL.
+           IF CNT-DIFERENCIA IS EQUAL TO ZERO
+               MOVE "Control OK: leidos y escritos coinciden" TO
+                   LIST-CTRL-ETIQUETA
+           ELSE
+               MOVE "ALERTA: diferencia entre leidos y escritos" TO
+                   LIST-CTRL-ETIQUETA
+           END-IF.
+           MOVE CNT-DIFERENCIA TO LIST-CTRL-VALOR.
+           PERFORM IMPRIMIR-LINEA-CTRL.
+
+       IMPRIMIR-LINEA-CTRL.
+           ADD 1 TO CANT-LINEAS.
+           IF CANT-LINEAS IS GREATER THAN 60
+               ADD 1 TO NUMERO-HOJA
+               MOVE 0 TO CANT-LINEAS
+               PERFORM IMPRIMIR-LISTADO-ENCABEZADO
+           END-IF.
+           DISPLAY LIST-CTRL-LINEA.
+           MOVE LIST-CTRL-LINEA TO REG-LIST-APROBADOS.
+           WRITE REG-LIST-APROBADOS.
