@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       program-id. "MANT_AUTOS".
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT AUTOS ASSIGN TO
+           "input/autos.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS AUT-PATENTE
+           FILE STATUS IS AUTOS-STATUS.
+
+           SELECT MOVIMIENTOS-AUTOS ASSIGN TO
+           "input/movAutos.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS MOVIMIENTOS-AUTOS-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+        FD    AUTOS
+            LABEL RECORD STANDARD.
+        01    REG-AUTOS.
+               03  AUT-PATENTE   PIC X(6).
+               03  AUT-DESC      PIC X(30).
+               03  AUT-MARCA     PIC X(20).
+               03  AUT-COLOR     PIC X(10).
+               03  AUT-TAMANO    PIC X.
+               03  AUT-IMPORTE   PIC 9(4)V99.
+
+        FD    MOVIMIENTOS-AUTOS
+            LABEL RECORD STANDARD.
+        01    REG-MOVIMIENTOS-AUTOS.
+               03  MOV-TIPO      PIC X.
+                   88  MOV-ES-ALTA            VALUE "A".
+                   88  MOV-ES-MODIFICACION    VALUE "M".
+                   88  MOV-ES-BAJA            VALUE "B".
+               03  MOV-PATENTE   PIC X(6).
+               03  MOV-DESC      PIC X(30).
+               03  MOV-MARCA     PIC X(20).
+               03  MOV-COLOR     PIC X(10).
+               03  MOV-TAMANO    PIC X.
+               03  MOV-IMPORTE   PIC 9(4)V99.
+
+       WORKING-STORAGE SECTION.
+
+       77 AUTOS-STATUS PIC X(2).
+       77 MOVIMIENTOS-AUTOS-STATUS PIC X(2).
+       77 CNT-ALTAS PIC 9(6) VALUE 0.
+       77 CNT-MODIFICACIONES PIC 9(6) VALUE 0.
+       77 CNT-BAJAS PIC 9(6) VALUE 0.
+       77 CNT-RECHAZADOS-MOV PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM INICIALIZAR.
+           PERFORM LEER-MOVIMIENTO.
+           PERFORM PROCESAR-MOVIMIENTO UNTIL
+               MOVIMIENTOS-AUTOS-STATUS IS EQUAL TO 10.
+           PERFORM IMPRIMIR-RESUMEN.
+           PERFORM CERRAR-ARCHIVOS.
+           STOP RUN.
+
+       INICIALIZAR.
+           OPEN I-O AUTOS.
+           IF AUTOS-STATUS IS NOT EQUAL TO 00
+               DISPLAY "ERROR OPEN AUTOS FS: " AUTOS-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT MOVIMIENTOS-AUTOS.
+           IF MOVIMIENTOS-AUTOS-STATUS IS NOT EQUAL TO 00
+               DISPLAY "ERROR OPEN MOVIMIENTOS-AUTOS FS: "
+                   MOVIMIENTOS-AUTOS-STATUS
+               STOP RUN
+           END-IF.
+
+       LEER-MOVIMIENTO.
+           READ MOVIMIENTOS-AUTOS RECORD.
+           IF MOVIMIENTOS-AUTOS-STATUS IS NOT EQUAL TO 00 AND 10
+               DISPLAY "ERROR LEER MOVIMIENTOS-AUTOS FS: "
+                   MOVIMIENTOS-AUTOS-STATUS
+           END-IF.
+
+       PROCESAR-MOVIMIENTO.
+           EVALUATE TRUE
+               WHEN MOV-ES-ALTA
+                   PERFORM PROCESAR-ALTA
+               WHEN MOV-ES-MODIFICACION
+                   PERFORM PROCESAR-MODIFICACION
+               WHEN MOV-ES-BAJA
+                   PERFORM PROCESAR-BAJA
+               WHEN OTHER
+                   ADD 1 TO CNT-RECHAZADOS-MOV
+                   DISPLAY "MOVIMIENTO RECHAZADO, TIPO INVALIDO: "
+                       MOV-TIPO " PATENTE: " MOV-PATENTE
+           END-EVALUATE.
+           PERFORM LEER-MOVIMIENTO.
+
+       PROCESAR-ALTA.
+           MOVE MOV-PATENTE TO AUT-PATENTE.
+           MOVE MOV-DESC TO AUT-DESC.
+           MOVE MOV-MARCA TO AUT-MARCA.
+           MOVE MOV-COLOR TO AUT-COLOR.
+           MOVE MOV-TAMANO TO AUT-TAMANO.
+           MOVE MOV-IMPORTE TO AUT-IMPORTE.
+           WRITE REG-AUTOS.
+           IF AUTOS-STATUS IS EQUAL TO 00
+               ADD 1 TO CNT-ALTAS
+           ELSE
+               ADD 1 TO CNT-RECHAZADOS-MOV
+               DISPLAY "ALTA RECHAZADA, PATENTE YA EXISTE: "
+                   MOV-PATENTE " FS: " AUTOS-STATUS
+           END-IF.
+
+       PROCESAR-MODIFICACION.
+           MOVE MOV-PATENTE TO AUT-PATENTE.
+           READ AUTOS RECORD KEY IS AUT-PATENTE.
+           IF AUTOS-STATUS IS EQUAL TO 00
+               MOVE MOV-DESC TO AUT-DESC
+               MOVE MOV-MARCA TO AUT-MARCA
+               MOVE MOV-COLOR TO AUT-COLOR
+               MOVE MOV-TAMANO TO AUT-TAMANO
+               MOVE MOV-IMPORTE TO AUT-IMPORTE
+               REWRITE REG-AUTOS
+               IF AUTOS-STATUS IS EQUAL TO 00
+                   ADD 1 TO CNT-MODIFICACIONES
+               ELSE
+                   ADD 1 TO CNT-RECHAZADOS-MOV
+                   DISPLAY "MODIFICACION RECHAZADA AL GRABAR: "
+                       MOV-PATENTE " FS: " AUTOS-STATUS
+               END-IF
+           ELSE
+               ADD 1 TO CNT-RECHAZADOS-MOV
+               DISPLAY "MODIFICACION RECHAZADA, PATENTE INEXISTENTE: "
+                   MOV-PATENTE
+           END-IF.
+
+       PROCESAR-BAJA.
+           MOVE MOV-PATENTE TO AUT-PATENTE.
+           READ AUTOS RECORD KEY IS AUT-PATENTE.
+           IF AUTOS-STATUS IS EQUAL TO 00
+               DELETE AUTOS RECORD
+               IF AUTOS-STATUS IS EQUAL TO 00
+                   ADD 1 TO CNT-BAJAS
+               ELSE
+                   ADD 1 TO CNT-RECHAZADOS-MOV
+                   DISPLAY "BAJA RECHAZADA AL BORRAR: "
+                       MOV-PATENTE " FS: " AUTOS-STATUS
+               END-IF
+           ELSE
+               ADD 1 TO CNT-RECHAZADOS-MOV
+               DISPLAY "BAJA RECHAZADA, PATENTE INEXISTENTE: "
+                   MOV-PATENTE
+           END-IF.
+
+       IMPRIMIR-RESUMEN.
+           DISPLAY "Altas procesadas: " CNT-ALTAS.
+           DISPLAY "Modificaciones procesadas: " CNT-MODIFICACIONES.
+           DISPLAY "Bajas procesadas: " CNT-BAJAS.
+           DISPLAY "Movimientos rechazados: " CNT-RECHAZADOS-MOV.
+
+       CERRAR-ARCHIVOS.
+           CLOSE AUTOS.
+           CLOSE MOVIMIENTOS-AUTOS.
